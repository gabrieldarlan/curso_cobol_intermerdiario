@@ -0,0 +1,10 @@
+      ******************************************************************
+      * COPYBOOK: EXTCLI-REG
+      * LAYOUT DO EXTRATO DE CLIENTES VINDO DO PROCESSO DE ONBOARDING,
+      * LIDO PELO CARGACLI PARA CARGA EM LOTE NO CADCLI.DAT
+      ******************************************************************
+       01  EXTCLI-REG.
+           05  EXTCLI-CODIGO           PIC 9(006).
+           05  EXTCLI-NOME             PIC X(040).
+           05  EXTCLI-DOCUMENTO        PIC X(014).
+           05  EXTCLI-TIPO-DOC         PIC X(001).
