@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPYBOOK: EXPCLI-REG
+      * LAYOUT DO EXTRATO DE CLIENTES ATIVOS PARA INTERCAMBIO COM OS
+      * SISTEMAS DE FATURAMENTO/CRM (POSICIONAL, LARGURA FIXA)
+      ******************************************************************
+       01  EXPCLI-REG.
+           05  EXPCLI-CODIGO           PIC 9(006).
+           05  EXPCLI-NOME             PIC X(040).
+           05  EXPCLI-DOCUMENTO        PIC X(014).
+           05  EXPCLI-TIPO-DOC         PIC X(001).
+           05  EXPCLI-STATUS           PIC X(001).
