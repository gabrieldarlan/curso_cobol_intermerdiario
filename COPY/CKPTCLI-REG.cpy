@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK: CKPTCLI-REG
+      * LAYOUT DO REGISTRO DE CHECKPOINT/RESTART DOS JOBS BATCH DE
+      * CLIENTES (RELATORIO-CLIENTE E CARGACLI)
+      ******************************************************************
+       01  CKPTCLI-REG.
+           05  CKPTCLI-PROGRAMA        PIC X(008).
+           05  CKPTCLI-ULT-CODIGO      PIC 9(006).
+           05  CKPTCLI-QTDE-PROC       PIC 9(009).
+           05  CKPTCLI-QTDE-GRAVADOS   PIC 9(009).
+           05  CKPTCLI-QTDE-REJEITADOS PIC 9(009).
+           05  CKPTCLI-DATA            PIC 9(008).
+           05  CKPTCLI-HORA            PIC 9(006).
