@@ -0,0 +1,20 @@
+      ******************************************************************
+      * COPYBOOK: CADCLI-REG
+      * LAYOUT DO REGISTRO MESTRE DE CLIENTES (CADCLI.DAT)
+      ******************************************************************
+       01  CADCLI-REG.
+           05  CADCLI-CODIGO           PIC 9(006).
+           05  CADCLI-NOME             PIC X(040).
+           05  CADCLI-DOCUMENTO        PIC X(014).
+           05  CADCLI-TIPO-DOC         PIC X(001).
+               88  CADCLI-DOC-CPF              VALUE 'F'.
+               88  CADCLI-DOC-CNPJ             VALUE 'J'.
+           05  CADCLI-STATUS           PIC X(001).
+               88  CADCLI-ATIVO                VALUE 'A'.
+               88  CADCLI-INATIVO              VALUE 'I'.
+           05  CADCLI-DATA-INCLUSAO    PIC 9(008).
+           05  CADCLI-HORA-INCLUSAO    PIC 9(006).
+           05  CADCLI-DATA-ALTERACAO   PIC 9(008).
+           05  CADCLI-HORA-ALTERACAO   PIC 9(006).
+           05  CADCLI-OPERADOR        PIC X(008).
+           05  CADCLI-FILLER           PIC X(020).
