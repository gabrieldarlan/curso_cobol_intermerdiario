@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPYBOOK: LOGCLI-REG
+      * LAYOUT DO REGISTRO DE TRILHA DE AUDITORIA (LOG-CLIENTES)
+      ******************************************************************
+       01  LOGCLI-REG.
+           05  LOGCLI-CODIGO           PIC 9(006).
+           05  LOGCLI-OPERACAO         PIC X(001).
+               88  LOGCLI-OP-INCLUSAO          VALUE 'I'.
+               88  LOGCLI-OP-ALTERACAO         VALUE 'A'.
+               88  LOGCLI-OP-EXCLUSAO          VALUE 'E'.
+               88  LOGCLI-OP-REATIVACAO        VALUE 'R'.
+           05  LOGCLI-CAMPO            PIC X(015).
+           05  LOGCLI-VALOR-ANTES      PIC X(040).
+           05  LOGCLI-VALOR-DEPOIS     PIC X(040).
+           05  LOGCLI-OPERADOR         PIC X(008).
+           05  LOGCLI-DATA             PIC 9(008).
+           05  LOGCLI-HORA             PIC 9(006).
