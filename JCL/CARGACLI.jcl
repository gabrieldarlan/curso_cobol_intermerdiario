@@ -0,0 +1,33 @@
+//CARGACLI JOB (ACCT),'CARGA CLIENTES',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CARGA EM LOTE DO CADASTRO DE CLIENTES A PARTIR DO EXTRATO     *
+//* DE ONBOARDING GERADO PELO SISTEMA DE ORIGEM.                  *
+//* REGISTROS REJEITADOS (CODIGO DUPLICADO, CAMPO OBRIGATORIO EM  *
+//* BRANCO, DIGITO VERIFICADOR INVALIDO) SAO GRAVADOS NO RELATORIO*
+//* DE REJEITADOS; O JOB NAO ABORTA POR CAUSA DE LINHAS INVALIDAS.*
+//* SE O PASSO FOR INTERROMPIDO, BASTA SUBMETER O JOB NOVAMENTE -  *
+//* O PROGRAMA RETOMA A PARTIR DO CHECKPOINT (CKPTCAR.DAT).       *
+//* CLIENTES.CARGA.CKPT E UM ARQUIVO DE CONTROLE REESCRITO PELO   *
+//* PROGRAMA (OPEN OUTPUT) A CADA CHECKPOINT E AO FINAL DO JOB -  *
+//* ELE PRECISA JA EXISTIR (ALOCADO UMA UNICA VEZ, P.EX. VIA      *
+//* IDCAMS/IEFBR14, DISP=(NEW,CATLG,CATLG)) ANTES DA PRIMEIRA     *
+//* EXECUCAO DESTE JOB. DISP=OLD EVITA O POSICIONAMENTO NO FIM    *
+//* DOS DADOS QUE O DISP=MOD IMPOE A ARQUIVOS SEQUENCIAIS, O QUE  *
+//* FARIA O PROGRAMA ACRESCENTAR REGISTROS EM VEZ DE SUBSTITUIR O *
+//* ULTIMO CHECKPOINT GRAVADO.                                    *
+//*--------------------------------------------------------------*
+//CARGA    EXEC PGM=CARGACLI
+//STEPLIB  DD   DSN=CLIENTES.CARGA.LOADLIB,DISP=SHR
+//CARGACLI DD   DSN=CLIENTES.CARGA.EXTRATO,DISP=SHR
+//CADCLI   DD   DSN=CLIENTES.CADCLI.DAT,DISP=SHR
+//LOGCLI   DD   DSN=CLIENTES.LOGCLI.DAT,DISP=MOD
+//REJCLI   DD   DSN=CLIENTES.CARGA.REJEITADOS,
+//              DISP=(,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//CKPTCAR  DD   DSN=CLIENTES.CARGA.CKPT,DISP=(OLD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
