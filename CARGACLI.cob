@@ -0,0 +1,474 @@
+       IDENTIFICATION                 DIVISION.
+       PROGRAM-ID. CARGACLI.
+      ******************************************************************
+      * OBJETIVO: CARGA EM LOTE DO CADASTRO DE CLIENTES (CADCLI.DAT) A
+      *           PARTIR DO EXTRATO GERADO PELO PROCESSO DE ONBOARDING
+      * AUTHOR: DARLAN
+      ******************************************************************
+      * MANUTENCOES:
+      * DARLAN  - PROGRAMA ORIGINAL: LEITURA DO EXTRATO DE CLIENTES,
+      *           VALIDACAO, GRAVACAO NO CADCLI.DAT, RELATORIO DE
+      *           REJEITADOS E CHECKPOINT/RESTART PARA CARGAS GRANDES.
+      ******************************************************************
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT EXTCLI-ARQ           ASSIGN TO CARGACLI
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-FS-EXTCLI.
+
+           SELECT CADCLI-ARQ           ASSIGN TO CADCLI
+                                        ORGANIZATION IS INDEXED
+                                        ACCESS MODE IS DYNAMIC
+                                        RECORD KEY IS CADCLI-CODIGO
+                                        ALTERNATE RECORD KEY IS
+                                            CADCLI-NOME WITH DUPLICATES
+                                        FILE STATUS IS WRK-FS-CADCLI.
+
+           SELECT LOGCLI-ARQ           ASSIGN TO LOGCLI
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-FS-LOGCLI.
+
+           SELECT REJCLI-ARQ           ASSIGN TO REJCLI
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-FS-REJCLI.
+
+           SELECT CKPTCAR-ARQ          ASSIGN TO CKPTCAR
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-FS-CKPTCAR.
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+       FILE                            SECTION.
+       FD  EXTCLI-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY EXTCLI-REG.
+
+       FD  CADCLI-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY CADCLI-REG.
+
+       FD  LOGCLI-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY LOGCLI-REG.
+
+       FD  REJCLI-ARQ
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REJCLI-LINHA                PIC X(132).
+
+       FD  CKPTCAR-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY CKPTCLI-REG.
+      *================================================================*
+       WORKING-STORAGE                 SECTION.
+      *================================================================*
+       77  WRK-FS-EXTCLI                PIC X(002)  VALUE '00'.
+       77  WRK-FS-CADCLI                PIC X(002)  VALUE '00'.
+       77  WRK-FS-LOGCLI                PIC X(002)  VALUE '00'.
+       77  WRK-FS-REJCLI                PIC X(002)  VALUE '00'.
+       77  WRK-FS-CKPTCAR               PIC X(002)  VALUE '00'.
+
+       77  WRK-FIM-ARQUIVO              PIC X(001)  VALUE 'N'.
+           88  FIM-ARQUIVO                        VALUE 'S'.
+       77  WRK-REG-OK                   PIC X(001)  VALUE 'N'.
+           88  REGISTRO-VALIDO                    VALUE 'S'.
+
+       77  WRK-TOTAL-LIDOS              PIC 9(007)  VALUE ZEROS.
+       77  WRK-TOTAL-GRAVADOS           PIC 9(007)  VALUE ZEROS.
+       77  WRK-TOTAL-REJEITADOS         PIC 9(007)  VALUE ZEROS.
+
+       01  WRK-STAMP.
+           05  WRK-CURRENT-DATE         PIC X(021)  VALUE SPACES.
+           05  WRK-STAMP-DATA           PIC 9(008)  VALUE ZEROS.
+           05  WRK-STAMP-HORA           PIC 9(006)  VALUE ZEROS.
+
+       01  WRK-REJ-MOTIVO                PIC X(040)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * VALIDACAO DE DOCUMENTO (MESMA REGRA USADA NO CLIENTES)         *
+      *----------------------------------------------------------------*
+       01  WRK-VALIDACAO.
+           05  WRK-DOC-OK               PIC X(001)  VALUE 'N'.
+               88  DOCUMENTO-VALIDO               VALUE 'S'.
+           05  WRK-DOC-LEN              PIC 9(002)  VALUE ZEROS.
+           05  WRK-DOC-DIGITO           PIC 9       OCCURS 14 TIMES.
+           05  WRK-DOC-SOMA             PIC 9(004)  VALUE ZEROS.
+           05  WRK-DOC-RESTO            PIC 9(004)  VALUE ZEROS.
+           05  WRK-DOC-DV               PIC 9(001)  VALUE ZERO.
+           05  WRK-I                    PIC 9(002)  VALUE ZERO.
+
+       01  WRK-CNPJ-PESO1-LIT           PIC 9(012)  VALUE 543298765432.
+       01  WRK-CNPJ-PESO1 REDEFINES WRK-CNPJ-PESO1-LIT.
+           05  WRK-CNPJ-PESO1-D         PIC 9       OCCURS 12 TIMES.
+
+       01  WRK-CNPJ-PESO2-LIT           PIC 9(013)  VALUE 6543298765432.
+       01  WRK-CNPJ-PESO2 REDEFINES WRK-CNPJ-PESO2-LIT.
+           05  WRK-CNPJ-PESO2-D         PIC 9       OCCURS 13 TIMES.
+
+      *----------------------------------------------------------------*
+      * CHECKPOINT / RESTART DA CARGA                                  *
+      *----------------------------------------------------------------*
+       01  WRK-CKPT-CAR.
+      * CADA REGISTRO PROCESSADO JA E GRAVADO EM CADCLI/REJCLI.LST -
+      * O CHECKPOINT TEM QUE ACOMPANHAR NO MESMO RITMO (INTERVALO 1),
+      * SENAO UM ABEND ENTRE DOIS CHECKPOINTS REPROCESSA REGISTROS JA
+      * GRAVADOS NO RESTART SEGUINTE.
+           05  WRK-CKPTCAR-INTERVALO    PIC 9(005)  VALUE 1.
+           05  WRK-CKPTCAR-CONTADOR     PIC 9(005)  VALUE ZEROS.
+           05  WRK-CKPTCAR-EXISTE       PIC X(001)  VALUE 'N'.
+               88  CKPTCAR-EXISTE                 VALUE 'S'.
+           05  WRK-CKPTCAR-PULAR        PIC X(001)  VALUE 'N'.
+               88  CKPTCAR-PULANDO                VALUE 'S'.
+           05  WRK-CKPTCAR-ULT-CODIGO   PIC 9(006)  VALUE ZEROS.
+           05  WRK-CKPTCAR-QTDE-PROC    PIC 9(009)  VALUE ZEROS.
+           05  WRK-CKPTCAR-QTDE-GRAV    PIC 9(009)  VALUE ZEROS.
+           05  WRK-CKPTCAR-QTDE-REJ     PIC 9(009)  VALUE ZEROS.
+
+       01  WRK-REJ-CABECALHO.
+           05  FILLER                   PIC X(040)  VALUE
+               'RELATORIO DE REJEITADOS - CARGACLI'.
+
+       01  WRK-REJ-DETALHE.
+           05  REJ-DET-CODIGO           PIC ZZZZZ9.
+           05  FILLER                   PIC X(002)  VALUE SPACES.
+           05  REJ-DET-NOME             PIC X(040).
+           05  FILLER                   PIC X(002)  VALUE SPACES.
+           05  REJ-DET-MOTIVO           PIC X(040).
+
+       01  WRK-REJ-TOTAIS.
+           05  FILLER              PIC X(015) VALUE 'LIDOS......: '.
+           05  REJ-TOT-LIDOS       PIC ZZZZZZ9.
+           05  FILLER              PIC X(003) VALUE SPACES.
+           05  FILLER              PIC X(015) VALUE 'GRAVADOS...: '.
+           05  REJ-TOT-GRAVADOS    PIC ZZZZZZ9.
+           05  FILLER              PIC X(003) VALUE SPACES.
+           05  FILLER              PIC X(015) VALUE 'REJEITAD...: '.
+           05  REJ-TOT-REJEITADOS  PIC ZZZZZZ9.
+
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+       PROGRAMA-PRINCIPAL.
+           PERFORM INICIALIZAR-CARGA.
+
+           PERFORM UNTIL FIM-ARQUIVO
+               READ EXTCLI-ARQ
+                   AT END
+                       SET FIM-ARQUIVO TO TRUE
+                   NOT AT END
+                       PERFORM PROCESSAR-REGISTRO
+               END-READ
+           END-PERFORM.
+
+           PERFORM FINALIZAR-CARGA.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       INICIALIZAR-CARGA.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE  TO WRK-CURRENT-DATE.
+           MOVE WRK-CURRENT-DATE(1:8)  TO WRK-STAMP-DATA.
+           MOVE WRK-CURRENT-DATE(9:6)  TO WRK-STAMP-HORA.
+
+           OPEN INPUT EXTCLI-ARQ.
+
+           OPEN I-O CADCLI-ARQ.
+           IF WRK-FS-CADCLI = '35'
+               OPEN OUTPUT CADCLI-ARQ
+               CLOSE CADCLI-ARQ
+               OPEN I-O CADCLI-ARQ
+           END-IF.
+
+           OPEN EXTEND LOGCLI-ARQ.
+           IF WRK-FS-LOGCLI = '35'
+               OPEN OUTPUT LOGCLI-ARQ
+               CLOSE LOGCLI-ARQ
+               OPEN EXTEND LOGCLI-ARQ
+           END-IF.
+
+           OPEN OUTPUT REJCLI-ARQ.
+           MOVE WRK-REJ-CABECALHO       TO REJCLI-LINHA.
+           WRITE REJCLI-LINHA.
+           MOVE SPACES                  TO REJCLI-LINHA.
+           WRITE REJCLI-LINHA.
+
+           PERFORM VERIFICAR-CHECKPOINT-CARGA.
+           IF CKPTCAR-EXISTE
+               MOVE 'S'                 TO WRK-CKPTCAR-PULAR
+               MOVE WRK-CKPTCAR-QTDE-PROC TO WRK-TOTAL-LIDOS
+               MOVE WRK-CKPTCAR-QTDE-GRAV TO WRK-TOTAL-GRAVADOS
+               MOVE WRK-CKPTCAR-QTDE-REJ  TO WRK-TOTAL-REJEITADOS
+               DISPLAY 'CARGACLI: RETOMANDO APOS CODIGO '
+                       WRK-CKPTCAR-ULT-CODIGO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VERIFICAR-CHECKPOINT-CARGA.
+      *----------------------------------------------------------------*
+           MOVE 'N'                     TO WRK-CKPTCAR-EXISTE.
+           OPEN INPUT CKPTCAR-ARQ.
+           IF WRK-FS-CKPTCAR = '00'
+               READ CKPTCAR-ARQ
+                   AT END
+                       MOVE 'N'         TO WRK-CKPTCAR-EXISTE
+                   NOT AT END
+                       MOVE 'S'         TO WRK-CKPTCAR-EXISTE
+                       MOVE CKPTCLI-ULT-CODIGO TO WRK-CKPTCAR-ULT-CODIGO
+                       MOVE CKPTCLI-QTDE-PROC TO WRK-CKPTCAR-QTDE-PROC
+                       MOVE CKPTCLI-QTDE-GRAVADOS
+                                        TO WRK-CKPTCAR-QTDE-GRAV
+                       MOVE CKPTCLI-QTDE-REJEITADOS
+                                        TO WRK-CKPTCAR-QTDE-REJ
+               END-READ
+               CLOSE CKPTCAR-ARQ
+           END-IF.
+
+      *----------------------------------------------------------------*
+       PROCESSAR-REGISTRO.
+      *----------------------------------------------------------------*
+           IF CKPTCAR-PULANDO
+               IF EXTCLI-CODIGO = WRK-CKPTCAR-ULT-CODIGO
+                   MOVE 'N'              TO WRK-CKPTCAR-PULAR
+               END-IF
+           ELSE
+               ADD 1                    TO WRK-TOTAL-LIDOS
+               PERFORM VALIDAR-REGISTRO-CARGA
+               IF REGISTRO-VALIDO
+                   PERFORM GRAVAR-CLIENTE-CARGA
+               ELSE
+                   PERFORM REJEITAR-REGISTRO
+               END-IF
+               PERFORM GRAVAR-CHECKPOINT-CARGA
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VALIDAR-REGISTRO-CARGA.
+      *----------------------------------------------------------------*
+           MOVE 'S'                     TO WRK-REG-OK.
+           MOVE SPACES                  TO WRK-REJ-MOTIVO.
+
+           IF EXTCLI-CODIGO = ZEROS
+               MOVE 'N'                 TO WRK-REG-OK
+               MOVE 'CODIGO EM BRANCO'  TO WRK-REJ-MOTIVO
+           END-IF.
+
+           IF EXTCLI-NOME = SPACES
+               MOVE 'N'                 TO WRK-REG-OK
+               MOVE 'NOME EM BRANCO'    TO WRK-REJ-MOTIVO
+           END-IF.
+
+           IF EXTCLI-DOCUMENTO = SPACES
+               MOVE 'N'                 TO WRK-REG-OK
+               MOVE 'DOCUMENTO EM BRANCO' TO WRK-REJ-MOTIVO
+           END-IF.
+
+           IF REGISTRO-VALIDO
+               PERFORM VALIDAR-DOCUMENTO-CARGA
+               IF NOT DOCUMENTO-VALIDO
+                   MOVE 'N'              TO WRK-REG-OK
+               END-IF
+           END-IF.
+
+           IF REGISTRO-VALIDO
+               MOVE EXTCLI-CODIGO        TO CADCLI-CODIGO
+               READ CADCLI-ARQ
+                   KEY IS CADCLI-CODIGO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'N'          TO WRK-REG-OK
+                       MOVE 'CODIGO DE CLIENTE DUPLICADO'
+                                         TO WRK-REJ-MOTIVO
+               END-READ
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VALIDAR-DOCUMENTO-CARGA.
+      *----------------------------------------------------------------*
+           MOVE 'N'                     TO WRK-DOC-OK.
+           MOVE ZEROS                   TO WRK-DOC-LEN.
+           INSPECT EXTCLI-DOCUMENTO TALLYING WRK-DOC-LEN
+               FOR CHARACTERS BEFORE SPACE.
+
+           IF WRK-DOC-LEN = ZEROS
+               MOVE 'DOCUMENTO INVALIDO' TO WRK-REJ-MOTIVO
+           ELSE
+               IF EXTCLI-DOCUMENTO(1:WRK-DOC-LEN) NOT NUMERIC
+                   MOVE 'DOCUMENTO DEVE CONTER SOMENTE NUMEROS'
+                                        TO WRK-REJ-MOTIVO
+               ELSE
+                   EVALUATE WRK-DOC-LEN
+                       WHEN 11
+                           PERFORM VALIDAR-CPF-CARGA
+                       WHEN 14
+                           PERFORM VALIDAR-CNPJ-CARGA
+                       WHEN OTHER
+                           MOVE
+                             'DOCUMENTO DEVE TER 11 (CPF) OU 14 (CNPJ)'
+                                        TO WRK-REJ-MOTIVO
+                   END-EVALUATE
+                   IF NOT DOCUMENTO-VALIDO AND WRK-REJ-MOTIVO = SPACES
+                       MOVE
+                         'DIGITO VERIFICADOR DO DOCUMENTO INVALIDO'
+                                        TO WRK-REJ-MOTIVO
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VALIDAR-CPF-CARGA.
+      *----------------------------------------------------------------*
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 11
+               MOVE EXTCLI-DOCUMENTO(WRK-I:1) TO WRK-DOC-DIGITO(WRK-I)
+           END-PERFORM.
+
+           MOVE ZEROS                   TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-DOC-DIGITO(WRK-I) * (11 - WRK-I)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD(WRK-DOC-SOMA 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0                   TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+
+           IF WRK-DOC-DV = WRK-DOC-DIGITO(10)
+               MOVE ZEROS                TO WRK-DOC-SOMA
+               PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 10
+                   COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                       WRK-DOC-DIGITO(WRK-I) * (12 - WRK-I)
+               END-PERFORM
+               COMPUTE WRK-DOC-RESTO = FUNCTION MOD(WRK-DOC-SOMA 11)
+               IF WRK-DOC-RESTO < 2
+                   MOVE 0                TO WRK-DOC-DV
+               ELSE
+                   COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+               END-IF
+               IF WRK-DOC-DV = WRK-DOC-DIGITO(11)
+                   MOVE 'S'              TO WRK-DOC-OK
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VALIDAR-CNPJ-CARGA.
+      *----------------------------------------------------------------*
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 14
+               MOVE EXTCLI-DOCUMENTO(WRK-I:1) TO WRK-DOC-DIGITO(WRK-I)
+           END-PERFORM.
+
+           MOVE ZEROS                   TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 12
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-DOC-DIGITO(WRK-I) * WRK-CNPJ-PESO1-D(WRK-I)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD(WRK-DOC-SOMA 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0                   TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+
+           IF WRK-DOC-DV = WRK-DOC-DIGITO(13)
+               MOVE ZEROS                TO WRK-DOC-SOMA
+               PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 13
+                   COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                       WRK-DOC-DIGITO(WRK-I) * WRK-CNPJ-PESO2-D(WRK-I)
+               END-PERFORM
+               COMPUTE WRK-DOC-RESTO = FUNCTION MOD(WRK-DOC-SOMA 11)
+               IF WRK-DOC-RESTO < 2
+                   MOVE 0                TO WRK-DOC-DV
+               ELSE
+                   COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+               END-IF
+               IF WRK-DOC-DV = WRK-DOC-DIGITO(14)
+                   MOVE 'S'              TO WRK-DOC-OK
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       GRAVAR-CLIENTE-CARGA.
+      *----------------------------------------------------------------*
+           MOVE EXTCLI-CODIGO           TO CADCLI-CODIGO.
+           MOVE EXTCLI-NOME             TO CADCLI-NOME.
+           MOVE EXTCLI-DOCUMENTO        TO CADCLI-DOCUMENTO.
+           IF WRK-DOC-LEN = 14
+               MOVE 'J'                 TO CADCLI-TIPO-DOC
+           ELSE
+               MOVE 'F'                 TO CADCLI-TIPO-DOC
+           END-IF.
+           SET CADCLI-ATIVO             TO TRUE.
+           MOVE WRK-STAMP-DATA          TO CADCLI-DATA-INCLUSAO.
+           MOVE WRK-STAMP-HORA          TO CADCLI-HORA-INCLUSAO.
+           MOVE WRK-STAMP-DATA          TO CADCLI-DATA-ALTERACAO.
+           MOVE WRK-STAMP-HORA          TO CADCLI-HORA-ALTERACAO.
+           MOVE 'CARGACLI'              TO CADCLI-OPERADOR.
+           MOVE SPACES                  TO CADCLI-FILLER.
+
+           WRITE CADCLI-REG.
+           ADD 1                        TO WRK-TOTAL-GRAVADOS.
+
+           MOVE EXTCLI-CODIGO           TO LOGCLI-CODIGO.
+           SET LOGCLI-OP-INCLUSAO       TO TRUE.
+           MOVE 'CARGA EM LOTE'         TO LOGCLI-CAMPO.
+           MOVE SPACES                  TO LOGCLI-VALOR-ANTES.
+           MOVE EXTCLI-NOME             TO LOGCLI-VALOR-DEPOIS.
+           MOVE 'CARGACLI'              TO LOGCLI-OPERADOR.
+           MOVE WRK-STAMP-DATA          TO LOGCLI-DATA.
+           MOVE WRK-STAMP-HORA          TO LOGCLI-HORA.
+           WRITE LOGCLI-REG.
+
+      *----------------------------------------------------------------*
+       REJEITAR-REGISTRO.
+      *----------------------------------------------------------------*
+           MOVE EXTCLI-CODIGO           TO REJ-DET-CODIGO.
+           MOVE EXTCLI-NOME             TO REJ-DET-NOME.
+           MOVE WRK-REJ-MOTIVO          TO REJ-DET-MOTIVO.
+           MOVE WRK-REJ-DETALHE         TO REJCLI-LINHA.
+           WRITE REJCLI-LINHA.
+           ADD 1                        TO WRK-TOTAL-REJEITADOS.
+
+      *----------------------------------------------------------------*
+       GRAVAR-CHECKPOINT-CARGA.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-CKPTCAR-CONTADOR.
+           IF WRK-CKPTCAR-CONTADOR >= WRK-CKPTCAR-INTERVALO
+               MOVE ZEROS                TO WRK-CKPTCAR-CONTADOR
+               MOVE 'CARGACLI'           TO CKPTCLI-PROGRAMA
+               MOVE EXTCLI-CODIGO        TO CKPTCLI-ULT-CODIGO
+               MOVE WRK-TOTAL-LIDOS      TO CKPTCLI-QTDE-PROC
+               MOVE WRK-TOTAL-GRAVADOS   TO CKPTCLI-QTDE-GRAVADOS
+               MOVE WRK-TOTAL-REJEITADOS TO CKPTCLI-QTDE-REJEITADOS
+               MOVE WRK-STAMP-DATA       TO CKPTCLI-DATA
+               MOVE WRK-STAMP-HORA       TO CKPTCLI-HORA
+               OPEN OUTPUT CKPTCAR-ARQ
+               WRITE CKPTCLI-REG
+               CLOSE CKPTCAR-ARQ
+           END-IF.
+
+      *----------------------------------------------------------------*
+       FINALIZAR-CARGA.
+      *----------------------------------------------------------------*
+           MOVE SPACES                  TO REJCLI-LINHA.
+           WRITE REJCLI-LINHA.
+           MOVE WRK-TOTAL-LIDOS          TO REJ-TOT-LIDOS.
+           MOVE WRK-TOTAL-GRAVADOS       TO REJ-TOT-GRAVADOS.
+           MOVE WRK-TOTAL-REJEITADOS     TO REJ-TOT-REJEITADOS.
+           MOVE WRK-REJ-TOTAIS           TO REJCLI-LINHA.
+           WRITE REJCLI-LINHA.
+
+           CLOSE EXTCLI-ARQ.
+           CLOSE CADCLI-ARQ.
+           CLOSE LOGCLI-ARQ.
+           CLOSE REJCLI-ARQ.
+
+           OPEN OUTPUT CKPTCAR-ARQ.
+           CLOSE CKPTCAR-ARQ.
+
+           DISPLAY 'CARGACLI: LIDOS=' WRK-TOTAL-LIDOS
+                   ' GRAVADOS=' WRK-TOTAL-GRAVADOS
+                   ' REJEITADOS=' WRK-TOTAL-REJEITADOS.
