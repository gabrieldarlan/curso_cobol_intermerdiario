@@ -4,17 +4,212 @@
       * OBJETIVO: SISTEMA DE GESTAO DE NEGOCIOS
       * AUTHOR: DARLAN
       ******************************************************************
+      * MANUTENCOES:
+      * DARLAN  - INCLUSAO DO CADASTRO MESTRE DE CLIENTES (CADCLI.DAT),
+      *           ROTEAMENTO DO MENU, RELATORIO, VALIDACOES DE CAMPO,
+      *           TRILHA DE AUDITORIA, EXCLUSAO LOGICA, CONSULTA POR
+      *           NOME E CHECKPOINT/RESTART DO RELATORIO.
+      ******************************************************************
       *================================================================*
        ENVIRONMENT                     DIVISION.
       *================================================================*
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WRK-CRT-STATUS.
+      *================================================================*
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI-ARQ           ASSIGN TO 'CADCLI.DAT'
+                                        ORGANIZATION IS INDEXED
+                                        ACCESS MODE IS DYNAMIC
+                                        RECORD KEY IS CADCLI-CODIGO
+                                        ALTERNATE RECORD KEY IS
+                                            CADCLI-NOME WITH DUPLICATES
+                                        FILE STATUS IS WRK-FS-CADCLI.
+
+           SELECT LOGCLI-ARQ           ASSIGN TO 'LOGCLI.DAT'
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-FS-LOGCLI.
+
+           SELECT RELCLI-ARQ           ASSIGN TO 'RELCLI.LST'
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-FS-RELCLI.
+
+           SELECT CKPTREL-ARQ          ASSIGN TO 'CKPTREL.DAT'
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-FS-CKPTREL.
+
+           SELECT EXPCLI-ARQ           ASSIGN TO 'EXPCLI.TXT'
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WRK-FS-EXPCLI.
       *================================================================*
        DATA                            DIVISION.
       *================================================================*
+       FILE                            SECTION.
+       FD  CADCLI-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY CADCLI-REG.
+
+       FD  LOGCLI-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY LOGCLI-REG.
+
+       FD  RELCLI-ARQ
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RELCLI-LINHA                PIC X(132).
+
+       FD  CKPTREL-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY CKPTCLI-REG.
+
+       FD  EXPCLI-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY EXPCLI-REG.
       *================================================================*
        WORKING-STORAGE                 SECTION.
       *================================================================*
        77  WRK-OPCAO                   PIC X(001)  VALUE SPACES.
        77  WRK-TITULO                  PIC X(020)  VALUE SPACES.
+       77  WRK-OPERADOR                PIC X(008)  VALUE SPACES.
+       77  WRK-MSG-ERRO                PIC X(060)  VALUE SPACES.
+       77  WRK-CONFIRMA                PIC X(001)  VALUE SPACES.
+       77  WRK-CRT-STATUS              PIC 9(004)  VALUE ZEROS.
+           88  TECLA-PF7                        VALUE 1007.
+           88  TECLA-PF8                        VALUE 1008.
+
+       77  WRK-FS-CADCLI               PIC X(002)  VALUE '00'.
+       77  WRK-FS-LOGCLI               PIC X(002)  VALUE '00'.
+       77  WRK-FS-RELCLI               PIC X(002)  VALUE '00'.
+       77  WRK-FS-CKPTREL              PIC X(002)  VALUE '00'.
+       77  WRK-FS-EXPCLI               PIC X(002)  VALUE '00'.
+       77  WRK-EXP-TOTAL                PIC 9(006)  VALUE ZEROS.
+
+       01  WRK-STAMP.
+           05  WRK-CURRENT-DATE        PIC X(021)  VALUE SPACES.
+           05  WRK-STAMP-DATA          PIC 9(008)  VALUE ZEROS.
+           05  WRK-STAMP-HORA          PIC 9(006)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * AREA DE TRABALHO DO REGISTRO DE CLIENTE (TELA DE MANUTENCAO)   *
+      *----------------------------------------------------------------*
+       01  WRK-CADCLI.
+           05  WRK-CODIGO              PIC 9(006)  VALUE ZEROS.
+           05  WRK-NOME                PIC X(040)  VALUE SPACES.
+           05  WRK-DOCUMENTO           PIC X(014)  VALUE SPACES.
+           05  WRK-TIPO-DOC            PIC X(001)  VALUE SPACES.
+           05  WRK-STATUS-DESC         PIC X(008)  VALUE SPACES.
+
+       01  WRK-CADCLI-ANTES.
+           05  WRK-NOME-ANTES           PIC X(040)  VALUE SPACES.
+           05  WRK-DOCUMENTO-ANTES      PIC X(014)  VALUE SPACES.
+           05  WRK-TIPO-DOC-ANTES       PIC X(001)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * FLAGS DE CONTROLE DAS TELAS DE MANUTENCAO                      *
+      *----------------------------------------------------------------*
+       01  WRK-FLAGS.
+           05  WRK-CLIENTE-OK          PIC X(001)  VALUE 'N'.
+               88  CLIENTE-OK                   VALUE 'S'.
+           05  WRK-CODIGO-OK           PIC X(001)  VALUE 'N'.
+               88  CODIGO-VALIDO                VALUE 'S'.
+           05  WRK-CLIENTE-ACHADO      PIC X(001)  VALUE 'N'.
+               88  CLIENTE-ACHADO               VALUE 'S'.
+
+      *----------------------------------------------------------------*
+      * VALIDACAO DE CAMPOS E DIGITO VERIFICADOR DO DOCUMENTO          *
+      *----------------------------------------------------------------*
+       01  WRK-VALIDACAO.
+           05  WRK-CAMPOS-OK           PIC X(001)  VALUE 'S'.
+               88  CAMPOS-VALIDOS               VALUE 'S'.
+           05  WRK-DOC-OK              PIC X(001)  VALUE 'N'.
+               88  DOCUMENTO-VALIDO             VALUE 'S'.
+           05  WRK-DOC-LEN             PIC 9(002)  VALUE ZEROS.
+           05  WRK-DOC-DIGITO          PIC 9       OCCURS 14 TIMES.
+           05  WRK-DOC-SOMA            PIC 9(004)  VALUE ZEROS.
+           05  WRK-DOC-RESTO           PIC 9(004)  VALUE ZEROS.
+           05  WRK-DOC-DV              PIC 9(001)  VALUE ZERO.
+           05  WRK-I                   PIC 9(002)  VALUE ZERO.
+
+       01  WRK-CNPJ-PESO1-LIT          PIC 9(012)  VALUE 543298765432.
+       01  WRK-CNPJ-PESO1 REDEFINES WRK-CNPJ-PESO1-LIT.
+           05  WRK-CNPJ-PESO1-D        PIC 9       OCCURS 12 TIMES.
+
+       01  WRK-CNPJ-PESO2-LIT          PIC 9(013)  VALUE 6543298765432.
+       01  WRK-CNPJ-PESO2 REDEFINES WRK-CNPJ-PESO2-LIT.
+           05  WRK-CNPJ-PESO2-D        PIC 9       OCCURS 13 TIMES.
+
+      *----------------------------------------------------------------*
+      * CONSULTA / BUSCA POR NOME (LISTA ROLAVEL)                      *
+      *----------------------------------------------------------------*
+       01  WRK-BUSCA.
+           05  WRK-BUSCA-NOME          PIC X(040)  VALUE SPACES.
+           05  WRK-BUSCA-TAM           PIC 9(002)  VALUE ZEROS.
+           05  WRK-LISTA-QTD           PIC 9(002)  VALUE ZEROS.
+           05  WRK-LISTA-PAGINA        PIC 9(004)  VALUE ZEROS.
+           05  WRK-LISTA-FIM           PIC X(001)  VALUE 'N'.
+               88  LISTA-SEM-MAIS-REGS           VALUE 'S'.
+           05  WRK-OPCAO-LISTA         PIC X(006)  VALUE SPACES.
+           05  WRK-OPCAO-LISTA-TAM     PIC 9(002)  VALUE ZEROS.
+           05  WRK-OPCAO-LISTA-OK      PIC X(001)  VALUE 'N'.
+               88  OPCAO-LISTA-NUMERICA           VALUE 'S'.
+           05  WRK-LISTA-ITEM          OCCURS 10 TIMES.
+               10  WRK-LISTA-CODIGO    PIC 9(006).
+               10  WRK-LISTA-LINHA     PIC X(047).
+
+      *----------------------------------------------------------------*
+      * RELATORIO DE CLIENTES                                          *
+      *----------------------------------------------------------------*
+       01  WRK-RELATORIO.
+           05  WRK-REL-PAGINA          PIC 9(004)  VALUE ZEROS.
+           05  WRK-REL-LINHA           PIC 9(002)  VALUE ZEROS.
+           05  WRK-REL-MAX-LINHAS      PIC 9(002)  VALUE 50.
+           05  WRK-REL-TOTAL           PIC 9(006)  VALUE ZEROS.
+
+       01  WRK-REL-CABECALHO-1.
+           05  FILLER                  PIC X(010)  VALUE 'RELATORIO '.
+           05  FILLER                  PIC X(030)  VALUE
+               'LISTAGEM DE CLIENTES - CADCLI '.
+           05  FILLER                  PIC X(008)  VALUE 'PAGINA: '.
+           05  REL-PAGINA-ED           PIC ZZZ9.
+           05  FILLER                  PIC X(010)  VALUE '  DATA:  '.
+           05  REL-DATA-ED             PIC 9999/99/99.
+
+       01  WRK-REL-CABECALHO-2.
+           05  FILLER                  PIC X(008)  VALUE 'CODIGO  '.
+           05  FILLER                  PIC X(042)  VALUE
+               'NOME                                      '.
+           05  FILLER                  PIC X(017)  VALUE
+               'DOCUMENTO      '.
+           05  FILLER                  PIC X(008)  VALUE 'STATUS'.
+
+       01  WRK-REL-DETALHE.
+           05  REL-DET-CODIGO          PIC ZZZZZ9.
+           05  FILLER                  PIC X(002)  VALUE SPACES.
+           05  REL-DET-NOME            PIC X(040).
+           05  FILLER                  PIC X(002)  VALUE SPACES.
+           05  REL-DET-DOCUMENTO       PIC X(014).
+           05  FILLER                  PIC X(002)  VALUE SPACES.
+           05  REL-DET-STATUS          PIC X(008).
+
+       01  WRK-REL-TOTAIS.
+           05  FILLER                  PIC X(028)  VALUE
+               'TOTAL DE CLIENTES LISTADOS: '.
+           05  REL-TOT-CLIENTES        PIC ZZZZZ9.
+
+      *----------------------------------------------------------------*
+      * CHECKPOINT / RESTART DO RELATORIO-CLIENTE                      *
+      *----------------------------------------------------------------*
+       01  WRK-CKPT-REL.
+      * CADA REGISTRO LIDO JA E IMPRESSO EM RELCLI.LST - O CHECKPOINT
+      * TEM QUE ACOMPANHAR NO MESMO RITMO (INTERVALO 1), SENAO UM
+      * ABEND ENTRE DOIS CHECKPOINTS DUPLICA LINHAS NO RESTART
+      * SEGUINTE (OPEN EXTEND REIMPRIME O QUE JA FOI GRAVADO).
+           05  WRK-CKPTREL-INTERVALO   PIC 9(005)  VALUE 1.
+           05  WRK-CKPTREL-CONTADOR    PIC 9(005)  VALUE ZEROS.
+           05  WRK-CKPTREL-EXISTE      PIC X(001)  VALUE 'N'.
+               88  CKPTREL-EXISTE                VALUE 'S'.
+
       *================================================================*
        SCREEN                          SECTION.
       *================================================================*
@@ -23,21 +218,893 @@
                10 BLANK SCREEN.
                10 LINE 01 COLUMN 01 PIC X(020) ERASE EOL
                   BACKGROUND-COLOR 2 FROM WRK-TITULO.
+               10 LINE 24 COLUMN 01 PIC X(060) ERASE EOL
+                  FROM WRK-MSG-ERRO.
 
-       01  MENU.
+       01  TELA-MENU.
            05  LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
            05  LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
            05  LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
            05  LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
            05  LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
-           05  LINE 12 COLUMN 15 VALUE 'X - SAIDA'.
-           05  LINE 13 COLUMN 15 VALUE 'OPCAO.....:'.
-           05  LINE 13 COLUMN 28 USING WRK-OPCAO.
+           05  LINE 12 COLUMN 15 VALUE '6 - EXPORTAR'.
+           05  LINE 13 COLUMN 15 VALUE 'X - SAIDA'.
+           05  LINE 14 COLUMN 15 VALUE 'OPCAO.....:'.
+           05  LINE 14 COLUMN 28 USING WRK-OPCAO.
+
+       01  TELA-OPERADOR.
+           05  LINE 01 COLUMN 01 ERASE EOS BACKGROUND-COLOR 2.
+           05  LINE 10 COLUMN 20 VALUE 'IDENTIFICACAO DO OPERADOR'.
+           05  LINE 12 COLUMN 20 VALUE 'OPERADOR..:'.
+           05  LINE 12 COLUMN 32 USING WRK-OPERADOR.
+
+       01  TELA-CLIENTE.
+           05  LINE 01 COLUMN 01 ERASE EOS BACKGROUND-COLOR 2
+               FROM WRK-TITULO.
+           05  LINE 03 COLUMN 05 VALUE 'CODIGO........:'.
+           05  LINE 03 COLUMN 22 USING WRK-CODIGO.
+           05  LINE 04 COLUMN 05 VALUE 'NOME..........:'.
+           05  LINE 04 COLUMN 22 USING WRK-NOME.
+           05  LINE 05 COLUMN 05 VALUE 'DOCUMENTO.....:'.
+           05  LINE 05 COLUMN 22 USING WRK-DOCUMENTO.
+           05  LINE 06 COLUMN 05 VALUE 'TIPO DOC(F/J).:'.
+           05  LINE 06 COLUMN 22 USING WRK-TIPO-DOC.
+           05  LINE 07 COLUMN 05 VALUE 'STATUS........:'.
+           05  LINE 07 COLUMN 22 PIC X(008) FROM WRK-STATUS-DESC.
+           05  LINE 20 COLUMN 05 PIC X(060) FROM WRK-MSG-ERRO.
+
+       01  TELA-CONFIRMA.
+           05  LINE 22 COLUMN 05 VALUE 'CONFIRMA (S/N)?:'.
+           05  LINE 22 COLUMN 22 USING WRK-CONFIRMA.
+
+       01  TELA-LISTA.
+           05  LINE 01 COLUMN 01 ERASE EOS BACKGROUND-COLOR 2
+               VALUE 'RESULTADO DA PESQUISA POR NOME'.
+           05  LINE 03 COLUMN 05 PIC X(047) FROM WRK-LISTA-LINHA(1).
+           05  LINE 04 COLUMN 05 PIC X(047) FROM WRK-LISTA-LINHA(2).
+           05  LINE 05 COLUMN 05 PIC X(047) FROM WRK-LISTA-LINHA(3).
+           05  LINE 06 COLUMN 05 PIC X(047) FROM WRK-LISTA-LINHA(4).
+           05  LINE 07 COLUMN 05 PIC X(047) FROM WRK-LISTA-LINHA(5).
+           05  LINE 08 COLUMN 05 PIC X(047) FROM WRK-LISTA-LINHA(6).
+           05  LINE 09 COLUMN 05 PIC X(047) FROM WRK-LISTA-LINHA(7).
+           05  LINE 10 COLUMN 05 PIC X(047) FROM WRK-LISTA-LINHA(8).
+           05  LINE 11 COLUMN 05 PIC X(047) FROM WRK-LISTA-LINHA(9).
+           05  LINE 12 COLUMN 05 PIC X(047) FROM WRK-LISTA-LINHA(10).
+           05  LINE 18 COLUMN 05 VALUE
+               'PF7-PAGINA ANTERIOR   PF8-PROXIMA PAGINA'.
+           05  LINE 19 COLUMN 05 VALUE
+               'INFORME O CODIGO PARA SELECIONAR OU X PARA SAIR'.
+           05  LINE 20 COLUMN 05 VALUE 'OPCAO/CODIGO..:'.
+           05  LINE 20 COLUMN 22 USING WRK-OPCAO-LISTA.
+           05  LINE 22 COLUMN 05 PIC X(060) FROM WRK-MSG-ERRO.
 
       *================================================================*
        PROCEDURE                       DIVISION.
       *================================================================*
-           MOVE '- MENU - '            TO WRK-TITULO.
-           DISPLAY TELA.
-           ACCEPT MENU.
+       PROGRAMA-PRINCIPAL.
+           PERFORM INICIALIZAR-PROGRAMA.
+
+           PERFORM UNTIL WRK-OPCAO = 'X' OR WRK-OPCAO = 'x'
+               MOVE '- MENU - '        TO WRK-TITULO
+               MOVE SPACES             TO WRK-MSG-ERRO
+               DISPLAY TELA
+               DISPLAY TELA-MENU
+               ACCEPT TELA-MENU
+               EVALUATE WRK-OPCAO
+                   WHEN '1'
+                       PERFORM INCLUIR-CLIENTE
+                   WHEN '2'
+                       PERFORM CONSULTAR-CLIENTE
+                   WHEN '3'
+                       PERFORM ALTERAR-CLIENTE
+                   WHEN '4'
+                       PERFORM EXCLUIR-CLIENTE
+                   WHEN '5'
+                       PERFORM RELATORIO-CLIENTE
+                   WHEN '6'
+                       PERFORM EXPORTAR-CLIENTE
+                   WHEN 'X'
+                   WHEN 'x'
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE 'OPCAO INVALIDA - TENTE NOVAMENTE'
+                                       TO WRK-MSG-ERRO
+               END-EVALUATE
+           END-PERFORM.
+
+           PERFORM FINALIZAR-PROGRAMA.
            STOP RUN.
+
+      *----------------------------------------------------------------*
+       INICIALIZAR-PROGRAMA.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE  TO WRK-CURRENT-DATE.
+           MOVE WRK-CURRENT-DATE(1:8)  TO WRK-STAMP-DATA.
+           MOVE WRK-CURRENT-DATE(9:6)  TO WRK-STAMP-HORA.
+
+           MOVE '- IDENTIFICACAO -'    TO WRK-TITULO.
+           DISPLAY TELA.
+           DISPLAY TELA-OPERADOR.
+           ACCEPT TELA-OPERADOR.
+           IF WRK-OPERADOR = SPACES
+               MOVE 'DESCONH.'         TO WRK-OPERADOR
+           END-IF.
+
+           OPEN I-O CADCLI-ARQ.
+           IF WRK-FS-CADCLI = '35'
+               OPEN OUTPUT CADCLI-ARQ
+               CLOSE CADCLI-ARQ
+               OPEN I-O CADCLI-ARQ
+           END-IF.
+
+           OPEN EXTEND LOGCLI-ARQ.
+           IF WRK-FS-LOGCLI = '35'
+               OPEN OUTPUT LOGCLI-ARQ
+               CLOSE LOGCLI-ARQ
+               OPEN EXTEND LOGCLI-ARQ
+           END-IF.
+
+      *----------------------------------------------------------------*
+       FINALIZAR-PROGRAMA.
+      *----------------------------------------------------------------*
+           CLOSE CADCLI-ARQ.
+           CLOSE LOGCLI-ARQ.
+
+      *----------------------------------------------------------------*
+       INCLUIR-CLIENTE.
+      *----------------------------------------------------------------*
+           MOVE '- INCLUSAO DE CLIENTE -' TO WRK-TITULO.
+           MOVE ZEROS                  TO WRK-CODIGO.
+           MOVE SPACES                 TO WRK-NOME
+                                           WRK-DOCUMENTO
+                                           WRK-TIPO-DOC
+                                           WRK-MSG-ERRO.
+           MOVE 'NOVO'                 TO WRK-STATUS-DESC.
+           MOVE 'N'                    TO WRK-CLIENTE-OK.
+
+           PERFORM WITH TEST AFTER UNTIL CLIENTE-OK
+               DISPLAY TELA
+               DISPLAY TELA-CLIENTE
+               ACCEPT TELA-CLIENTE
+               MOVE SPACES              TO WRK-MSG-ERRO
+               PERFORM VERIFICAR-CODIGO-NOVO
+               IF CODIGO-VALIDO
+                   PERFORM VALIDAR-CAMPOS-OBRIGATORIOS
+               END-IF
+               IF CODIGO-VALIDO AND CAMPOS-VALIDOS
+                   PERFORM VALIDAR-DOCUMENTO
+               END-IF
+               IF CODIGO-VALIDO AND CAMPOS-VALIDOS AND DOCUMENTO-VALIDO
+                   MOVE 'S'             TO WRK-CLIENTE-OK
+               ELSE
+                   DISPLAY TELA-CLIENTE
+               END-IF
+           END-PERFORM.
+
+           MOVE WRK-CODIGO              TO CADCLI-CODIGO.
+           MOVE WRK-NOME                TO CADCLI-NOME.
+           MOVE WRK-DOCUMENTO           TO CADCLI-DOCUMENTO.
+           MOVE WRK-TIPO-DOC            TO CADCLI-TIPO-DOC.
+           SET CADCLI-ATIVO             TO TRUE.
+           MOVE WRK-STAMP-DATA          TO CADCLI-DATA-INCLUSAO.
+           MOVE WRK-STAMP-HORA          TO CADCLI-HORA-INCLUSAO.
+           MOVE WRK-STAMP-DATA          TO CADCLI-DATA-ALTERACAO.
+           MOVE WRK-STAMP-HORA          TO CADCLI-HORA-ALTERACAO.
+           MOVE WRK-OPERADOR            TO CADCLI-OPERADOR.
+           MOVE SPACES                  TO CADCLI-FILLER.
+
+           WRITE CADCLI-REG.
+
+           MOVE WRK-CODIGO              TO LOGCLI-CODIGO.
+           SET LOGCLI-OP-INCLUSAO       TO TRUE.
+           MOVE 'REGISTRO'              TO LOGCLI-CAMPO.
+           MOVE SPACES                  TO LOGCLI-VALOR-ANTES.
+           MOVE WRK-NOME                TO LOGCLI-VALOR-DEPOIS.
+           PERFORM GRAVAR-LOG.
+
+           MOVE 'CLIENTE INCLUIDO COM SUCESSO' TO WRK-MSG-ERRO.
+           DISPLAY TELA-CLIENTE.
+
+      *----------------------------------------------------------------*
+       VERIFICAR-CODIGO-NOVO.
+      *----------------------------------------------------------------*
+           MOVE 'S'                    TO WRK-CODIGO-OK.
+           IF WRK-CODIGO = ZEROS
+               MOVE 'N'                TO WRK-CODIGO-OK
+               MOVE 'CODIGO E OBRIGATORIO' TO WRK-MSG-ERRO
+           ELSE
+               MOVE WRK-CODIGO          TO CADCLI-CODIGO
+               READ CADCLI-ARQ
+                   KEY IS CADCLI-CODIGO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'N'         TO WRK-CODIGO-OK
+                       MOVE 'CODIGO DE CLIENTE JA CADASTRADO'
+                                        TO WRK-MSG-ERRO
+               END-READ
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VALIDAR-CAMPOS-OBRIGATORIOS.
+      *----------------------------------------------------------------*
+           MOVE 'S'                    TO WRK-CAMPOS-OK.
+           IF WRK-NOME = SPACES
+               MOVE 'N'                TO WRK-CAMPOS-OK
+               MOVE 'NOME E OBRIGATORIO' TO WRK-MSG-ERRO
+           END-IF.
+           IF WRK-DOCUMENTO = SPACES
+               MOVE 'N'                TO WRK-CAMPOS-OK
+               MOVE 'DOCUMENTO E OBRIGATORIO' TO WRK-MSG-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VALIDAR-DOCUMENTO.
+      *----------------------------------------------------------------*
+           MOVE 'N'                    TO WRK-DOC-OK.
+           MOVE ZEROS                  TO WRK-DOC-LEN.
+           INSPECT WRK-DOCUMENTO TALLYING WRK-DOC-LEN
+               FOR CHARACTERS BEFORE SPACE.
+
+           IF WRK-DOC-LEN = ZEROS
+               MOVE 'DOCUMENTO INVALIDO' TO WRK-MSG-ERRO
+           ELSE
+               IF WRK-DOCUMENTO(1:WRK-DOC-LEN) NOT NUMERIC
+                   MOVE 'DOCUMENTO DEVE CONTER SOMENTE NUMEROS'
+                                       TO WRK-MSG-ERRO
+               ELSE
+                   EVALUATE WRK-DOC-LEN
+                       WHEN 11
+                           MOVE 'F'    TO WRK-TIPO-DOC
+                           PERFORM VALIDAR-CPF
+                       WHEN 14
+                           MOVE 'J'    TO WRK-TIPO-DOC
+                           PERFORM VALIDAR-CNPJ
+                       WHEN OTHER
+                           MOVE
+                             'DOCUMENTO DEVE TER 11 (CPF) OU 14 (CNPJ)'
+                                       TO WRK-MSG-ERRO
+                   END-EVALUATE
+                   IF NOT DOCUMENTO-VALIDO AND WRK-MSG-ERRO = SPACES
+                       MOVE
+                         'DIGITO VERIFICADOR DO DOCUMENTO INVALIDO'
+                                       TO WRK-MSG-ERRO
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VALIDAR-CPF.
+      *----------------------------------------------------------------*
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 11
+               MOVE WRK-DOCUMENTO(WRK-I:1) TO WRK-DOC-DIGITO(WRK-I)
+           END-PERFORM.
+
+           MOVE ZEROS                  TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-DOC-DIGITO(WRK-I) * (11 - WRK-I)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD(WRK-DOC-SOMA 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0                  TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+
+           IF WRK-DOC-DV = WRK-DOC-DIGITO(10)
+               MOVE ZEROS               TO WRK-DOC-SOMA
+               PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 10
+                   COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                       WRK-DOC-DIGITO(WRK-I) * (12 - WRK-I)
+               END-PERFORM
+               COMPUTE WRK-DOC-RESTO = FUNCTION MOD(WRK-DOC-SOMA 11)
+               IF WRK-DOC-RESTO < 2
+                   MOVE 0               TO WRK-DOC-DV
+               ELSE
+                   COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+               END-IF
+               IF WRK-DOC-DV = WRK-DOC-DIGITO(11)
+                   MOVE 'S'             TO WRK-DOC-OK
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       VALIDAR-CNPJ.
+      *----------------------------------------------------------------*
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 14
+               MOVE WRK-DOCUMENTO(WRK-I:1) TO WRK-DOC-DIGITO(WRK-I)
+           END-PERFORM.
+
+           MOVE ZEROS                  TO WRK-DOC-SOMA.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 12
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   WRK-DOC-DIGITO(WRK-I) * WRK-CNPJ-PESO1-D(WRK-I)
+           END-PERFORM.
+           COMPUTE WRK-DOC-RESTO = FUNCTION MOD(WRK-DOC-SOMA 11).
+           IF WRK-DOC-RESTO < 2
+               MOVE 0                  TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+
+           IF WRK-DOC-DV = WRK-DOC-DIGITO(13)
+               MOVE ZEROS               TO WRK-DOC-SOMA
+               PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 13
+                   COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                       WRK-DOC-DIGITO(WRK-I) * WRK-CNPJ-PESO2-D(WRK-I)
+               END-PERFORM
+               COMPUTE WRK-DOC-RESTO = FUNCTION MOD(WRK-DOC-SOMA 11)
+               IF WRK-DOC-RESTO < 2
+                   MOVE 0               TO WRK-DOC-DV
+               ELSE
+                   COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+               END-IF
+               IF WRK-DOC-DV = WRK-DOC-DIGITO(14)
+                   MOVE 'S'             TO WRK-DOC-OK
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       ALTERAR-CLIENTE.
+      *----------------------------------------------------------------*
+           MOVE '- ALTERACAO DE CLIENTE -' TO WRK-TITULO.
+           MOVE SPACES                 TO WRK-MSG-ERRO.
+           MOVE ZEROS                  TO WRK-CODIGO.
+           MOVE SPACES                 TO WRK-NOME WRK-DOCUMENTO
+                                           WRK-TIPO-DOC WRK-STATUS-DESC.
+           MOVE 'N'                    TO WRK-CLIENTE-ACHADO.
+
+           DISPLAY TELA.
+           MOVE 'INFORME O CODIGO DO CLIENTE' TO WRK-MSG-ERRO.
+           DISPLAY TELA-CLIENTE.
+           ACCEPT WRK-CODIGO.
+
+           MOVE WRK-CODIGO              TO CADCLI-CODIGO.
+           READ CADCLI-ARQ
+               KEY IS CADCLI-CODIGO
+               INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MSG-ERRO
+                   DISPLAY TELA-CLIENTE
+               NOT INVALID KEY
+                   MOVE 'S'             TO WRK-CLIENTE-ACHADO
+           END-READ.
+
+           IF CLIENTE-ACHADO
+               MOVE CADCLI-NOME          TO WRK-NOME
+               MOVE CADCLI-DOCUMENTO     TO WRK-DOCUMENTO
+               MOVE CADCLI-TIPO-DOC      TO WRK-TIPO-DOC
+               MOVE CADCLI-NOME          TO WRK-NOME-ANTES
+               MOVE CADCLI-DOCUMENTO     TO WRK-DOCUMENTO-ANTES
+               MOVE CADCLI-TIPO-DOC      TO WRK-TIPO-DOC-ANTES
+               IF CADCLI-ATIVO
+                   MOVE 'ATIVO'          TO WRK-STATUS-DESC
+               ELSE
+                   MOVE 'INATIVO'        TO WRK-STATUS-DESC
+               END-IF
+               MOVE 'N'                 TO WRK-CLIENTE-OK
+               PERFORM WITH TEST AFTER UNTIL CLIENTE-OK
+                   MOVE SPACES           TO WRK-MSG-ERRO
+                   DISPLAY TELA-CLIENTE
+                   ACCEPT TELA-CLIENTE
+                   MOVE SPACES           TO WRK-MSG-ERRO
+                   PERFORM VALIDAR-CAMPOS-OBRIGATORIOS
+                   IF CAMPOS-VALIDOS
+                       PERFORM VALIDAR-DOCUMENTO
+                   END-IF
+                   IF CAMPOS-VALIDOS AND DOCUMENTO-VALIDO
+                       MOVE 'S'          TO WRK-CLIENTE-OK
+                   ELSE
+                       DISPLAY TELA-CLIENTE
+                   END-IF
+               END-PERFORM
+
+               MOVE WRK-NOME             TO CADCLI-NOME
+               MOVE WRK-DOCUMENTO        TO CADCLI-DOCUMENTO
+               MOVE WRK-TIPO-DOC         TO CADCLI-TIPO-DOC
+               MOVE WRK-STAMP-DATA       TO CADCLI-DATA-ALTERACAO
+               MOVE WRK-STAMP-HORA       TO CADCLI-HORA-ALTERACAO
+               MOVE WRK-OPERADOR         TO CADCLI-OPERADOR
+
+               REWRITE CADCLI-REG
+
+               IF WRK-NOME NOT = WRK-NOME-ANTES
+                   MOVE WRK-CODIGO           TO LOGCLI-CODIGO
+                   SET LOGCLI-OP-ALTERACAO   TO TRUE
+                   MOVE 'NOME'               TO LOGCLI-CAMPO
+                   MOVE WRK-NOME-ANTES       TO LOGCLI-VALOR-ANTES
+                   MOVE WRK-NOME             TO LOGCLI-VALOR-DEPOIS
+                   PERFORM GRAVAR-LOG
+               END-IF
+
+               IF WRK-DOCUMENTO NOT = WRK-DOCUMENTO-ANTES
+                   MOVE WRK-CODIGO           TO LOGCLI-CODIGO
+                   SET LOGCLI-OP-ALTERACAO   TO TRUE
+                   MOVE 'DOCUMENTO'          TO LOGCLI-CAMPO
+                   MOVE WRK-DOCUMENTO-ANTES  TO LOGCLI-VALOR-ANTES
+                   MOVE WRK-DOCUMENTO        TO LOGCLI-VALOR-DEPOIS
+                   PERFORM GRAVAR-LOG
+               END-IF
+
+               IF WRK-TIPO-DOC NOT = WRK-TIPO-DOC-ANTES
+                   MOVE WRK-CODIGO           TO LOGCLI-CODIGO
+                   SET LOGCLI-OP-ALTERACAO   TO TRUE
+                   MOVE 'TIPO DOC'           TO LOGCLI-CAMPO
+                   MOVE WRK-TIPO-DOC-ANTES   TO LOGCLI-VALOR-ANTES
+                   MOVE WRK-TIPO-DOC         TO LOGCLI-VALOR-DEPOIS
+                   PERFORM GRAVAR-LOG
+               END-IF
+
+               MOVE 'CLIENTE ALTERADO COM SUCESSO' TO WRK-MSG-ERRO
+               DISPLAY TELA-CLIENTE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       EXCLUIR-CLIENTE.
+      *----------------------------------------------------------------*
+           MOVE '- EXCLUSAO DE CLIENTE -' TO WRK-TITULO.
+           MOVE SPACES                  TO WRK-MSG-ERRO.
+           MOVE ZEROS                   TO WRK-CODIGO.
+           MOVE SPACES                  TO WRK-NOME WRK-DOCUMENTO
+                                            WRK-TIPO-DOC
+                                            WRK-STATUS-DESC.
+           MOVE 'N'                     TO WRK-CLIENTE-ACHADO.
+
+           DISPLAY TELA.
+           MOVE 'INFORME O CODIGO DO CLIENTE' TO WRK-MSG-ERRO.
+           DISPLAY TELA-CLIENTE.
+           ACCEPT WRK-CODIGO.
+
+           MOVE WRK-CODIGO               TO CADCLI-CODIGO.
+           READ CADCLI-ARQ
+               KEY IS CADCLI-CODIGO
+               INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MSG-ERRO
+                   DISPLAY TELA-CLIENTE
+               NOT INVALID KEY
+                   MOVE 'S'              TO WRK-CLIENTE-ACHADO
+           END-READ.
+
+           IF CLIENTE-ACHADO
+               MOVE CADCLI-NOME           TO WRK-NOME
+               MOVE CADCLI-DOCUMENTO      TO WRK-DOCUMENTO
+               MOVE CADCLI-TIPO-DOC       TO WRK-TIPO-DOC
+               IF CADCLI-INATIVO
+                   MOVE 'INATIVO'         TO WRK-STATUS-DESC
+                   MOVE 'CLIENTE JA ESTA INATIVO' TO WRK-MSG-ERRO
+                   DISPLAY TELA-CLIENTE
+               ELSE
+                   MOVE 'ATIVO'           TO WRK-STATUS-DESC
+                   MOVE SPACES            TO WRK-CONFIRMA
+                   DISPLAY TELA-CLIENTE
+                   DISPLAY TELA-CONFIRMA
+                   ACCEPT TELA-CONFIRMA
+                   IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+                       SET CADCLI-INATIVO      TO TRUE
+                       MOVE WRK-STAMP-DATA     TO CADCLI-DATA-ALTERACAO
+                       MOVE WRK-STAMP-HORA     TO CADCLI-HORA-ALTERACAO
+                       MOVE WRK-OPERADOR       TO CADCLI-OPERADOR
+                       REWRITE CADCLI-REG
+
+                       MOVE WRK-CODIGO         TO LOGCLI-CODIGO
+                       SET LOGCLI-OP-EXCLUSAO  TO TRUE
+                       MOVE 'STATUS'           TO LOGCLI-CAMPO
+                       MOVE 'ATIVO'            TO LOGCLI-VALOR-ANTES
+                       MOVE 'INATIVO'          TO LOGCLI-VALOR-DEPOIS
+                       PERFORM GRAVAR-LOG
+
+                       MOVE 'INATIVO'          TO WRK-STATUS-DESC
+                       MOVE
+                           'CLIENTE INATIVADO (EXCLUSAO LOGICA)'
+                           TO WRK-MSG-ERRO
+                   ELSE
+                       MOVE 'EXCLUSAO CANCELADA' TO WRK-MSG-ERRO
+                   END-IF
+                   DISPLAY TELA-CLIENTE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CONSULTAR-CLIENTE.
+      *----------------------------------------------------------------*
+           MOVE '- CONSULTA DE CLIENTE -' TO WRK-TITULO.
+           MOVE SPACES                  TO WRK-MSG-ERRO.
+           MOVE ZEROS                   TO WRK-CODIGO.
+           MOVE SPACES                  TO WRK-BUSCA-NOME.
+
+           DISPLAY TELA.
+           MOVE 'INFORME O CODIGO OU DEIXE EM BRANCO P/ BUSCAR NOME'
+               TO WRK-MSG-ERRO.
+           DISPLAY TELA-CLIENTE.
+           ACCEPT WRK-CODIGO.
+
+           IF WRK-CODIGO NOT = ZEROS
+               PERFORM CONSULTAR-POR-CODIGO
+           ELSE
+               MOVE SPACES               TO WRK-MSG-ERRO
+               DISPLAY TELA-CLIENTE
+               ACCEPT WRK-BUSCA-NOME
+               IF WRK-BUSCA-NOME = SPACES
+                   MOVE 'INFORME CODIGO OU NOME PARA PESQUISA'
+                                         TO WRK-MSG-ERRO
+                   DISPLAY TELA-CLIENTE
+               ELSE
+                   PERFORM CONSULTAR-POR-NOME
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CONSULTAR-POR-CODIGO.
+      *----------------------------------------------------------------*
+           MOVE SPACES                   TO WRK-NOME WRK-DOCUMENTO
+                                             WRK-TIPO-DOC
+                                             WRK-STATUS-DESC.
+           MOVE WRK-CODIGO               TO CADCLI-CODIGO.
+           MOVE 'N'                      TO WRK-CLIENTE-ACHADO.
+           READ CADCLI-ARQ
+               KEY IS CADCLI-CODIGO
+               INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MSG-ERRO
+                   DISPLAY TELA-CLIENTE
+               NOT INVALID KEY
+                   MOVE 'S'               TO WRK-CLIENTE-ACHADO
+           END-READ.
+
+           IF CLIENTE-ACHADO
+               MOVE CADCLI-NOME            TO WRK-NOME
+               MOVE CADCLI-DOCUMENTO       TO WRK-DOCUMENTO
+               MOVE CADCLI-TIPO-DOC        TO WRK-TIPO-DOC
+               MOVE SPACES                 TO WRK-MSG-ERRO
+               IF CADCLI-ATIVO
+                   MOVE 'ATIVO'            TO WRK-STATUS-DESC
+                   DISPLAY TELA-CLIENTE
+               ELSE
+                   MOVE 'INATIVO'          TO WRK-STATUS-DESC
+                   PERFORM OFERECER-REATIVACAO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       OFERECER-REATIVACAO.
+      *----------------------------------------------------------------*
+           MOVE 'CLIENTE INATIVO - REATIVAR (S/N)?' TO WRK-MSG-ERRO.
+           MOVE SPACES                    TO WRK-CONFIRMA.
+           DISPLAY TELA-CLIENTE.
+           DISPLAY TELA-CONFIRMA.
+           ACCEPT TELA-CONFIRMA.
+
+           IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+               SET CADCLI-ATIVO           TO TRUE
+               MOVE WRK-STAMP-DATA        TO CADCLI-DATA-ALTERACAO
+               MOVE WRK-STAMP-HORA        TO CADCLI-HORA-ALTERACAO
+               MOVE WRK-OPERADOR          TO CADCLI-OPERADOR
+               REWRITE CADCLI-REG
+
+               MOVE CADCLI-CODIGO         TO LOGCLI-CODIGO
+               SET LOGCLI-OP-REATIVACAO   TO TRUE
+               MOVE 'STATUS'              TO LOGCLI-CAMPO
+               MOVE 'INATIVO'             TO LOGCLI-VALOR-ANTES
+               MOVE 'ATIVO'               TO LOGCLI-VALOR-DEPOIS
+               PERFORM GRAVAR-LOG
+
+               MOVE 'ATIVO'               TO WRK-STATUS-DESC
+               MOVE 'CLIENTE REATIVADO COM SUCESSO' TO WRK-MSG-ERRO
+           END-IF.
+           DISPLAY TELA-CLIENTE.
+
+      *----------------------------------------------------------------*
+       CONSULTAR-POR-NOME.
+      *----------------------------------------------------------------*
+           COMPUTE WRK-BUSCA-TAM =
+               FUNCTION LENGTH(FUNCTION TRIM(WRK-BUSCA-NOME)).
+           MOVE 1                         TO WRK-LISTA-PAGINA.
+           MOVE SPACES                    TO WRK-OPCAO-LISTA.
+           PERFORM MONTAR-PAGINA-LISTA.
+
+           PERFORM UNTIL WRK-OPCAO-LISTA = 'X' OR WRK-OPCAO-LISTA = 'x'
+               DISPLAY TELA
+               DISPLAY TELA-LISTA
+               ACCEPT TELA-LISTA
+
+               MOVE ZEROS                 TO WRK-OPCAO-LISTA-TAM
+               MOVE 'N'                   TO WRK-OPCAO-LISTA-OK
+               INSPECT WRK-OPCAO-LISTA TALLYING WRK-OPCAO-LISTA-TAM
+                   FOR CHARACTERS BEFORE SPACE
+               IF WRK-OPCAO-LISTA-TAM > 0
+                  AND WRK-OPCAO-LISTA(1:WRK-OPCAO-LISTA-TAM) IS NUMERIC
+                   MOVE 'S'               TO WRK-OPCAO-LISTA-OK
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN TECLA-PF8
+                       ADD 1 TO WRK-LISTA-PAGINA
+                       PERFORM MONTAR-PAGINA-LISTA
+                   WHEN TECLA-PF7
+                       IF WRK-LISTA-PAGINA > 1
+                           SUBTRACT 1 FROM WRK-LISTA-PAGINA
+                       END-IF
+                       PERFORM MONTAR-PAGINA-LISTA
+                   WHEN WRK-OPCAO-LISTA = 'X' OR WRK-OPCAO-LISTA = 'x'
+                       CONTINUE
+                   WHEN OPCAO-LISTA-NUMERICA
+                       MOVE ZEROS         TO WRK-CODIGO
+                       COMPUTE WRK-CODIGO =
+                           FUNCTION NUMVAL(
+                               WRK-OPCAO-LISTA(1:WRK-OPCAO-LISTA-TAM))
+                       PERFORM CONSULTAR-POR-CODIGO
+                       MOVE 'X'           TO WRK-OPCAO-LISTA
+                   WHEN OTHER
+                       MOVE 'OPCAO INVALIDA' TO WRK-MSG-ERRO
+               END-EVALUATE
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       MONTAR-PAGINA-LISTA.
+      *----------------------------------------------------------------*
+           MOVE SPACES                    TO WRK-MSG-ERRO.
+           MOVE ZEROS                     TO WRK-LISTA-QTD.
+           MOVE 'N'                       TO WRK-LISTA-FIM.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 10
+               MOVE ZEROS                 TO WRK-LISTA-CODIGO(WRK-I)
+               MOVE SPACES                TO WRK-LISTA-LINHA(WRK-I)
+           END-PERFORM.
+
+           MOVE SPACES                    TO CADCLI-NOME.
+           MOVE WRK-BUSCA-NOME(1:WRK-BUSCA-TAM) TO CADCLI-NOME.
+
+           START CADCLI-ARQ KEY IS NOT LESS THAN CADCLI-NOME
+               INVALID KEY
+                   MOVE 'S'               TO WRK-LISTA-FIM
+           END-START.
+
+           IF NOT LISTA-SEM-MAIS-REGS
+               PERFORM VARYING WRK-I FROM 1 BY 1
+                       UNTIL WRK-I > (WRK-LISTA-PAGINA - 1) * 10
+                          OR LISTA-SEM-MAIS-REGS
+                   READ CADCLI-ARQ NEXT RECORD
+                       AT END
+                           MOVE 'S'       TO WRK-LISTA-FIM
+                   END-READ
+                   IF NOT LISTA-SEM-MAIS-REGS
+                       IF CADCLI-NOME(1:WRK-BUSCA-TAM) NOT =
+                               WRK-BUSCA-NOME(1:WRK-BUSCA-TAM)
+                           MOVE 'S'       TO WRK-LISTA-FIM
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF NOT LISTA-SEM-MAIS-REGS
+               PERFORM VARYING WRK-I FROM 1 BY 1
+                       UNTIL WRK-I > 10 OR LISTA-SEM-MAIS-REGS
+                   READ CADCLI-ARQ NEXT RECORD
+                       AT END
+                           MOVE 'S'       TO WRK-LISTA-FIM
+                   END-READ
+                   IF NOT LISTA-SEM-MAIS-REGS
+                       IF CADCLI-NOME(1:WRK-BUSCA-TAM) NOT =
+                               WRK-BUSCA-NOME(1:WRK-BUSCA-TAM)
+                           MOVE 'S'       TO WRK-LISTA-FIM
+                       ELSE
+                           ADD 1          TO WRK-LISTA-QTD
+                           MOVE CADCLI-CODIGO TO
+                               WRK-LISTA-CODIGO(WRK-I)
+                           STRING CADCLI-CODIGO DELIMITED BY SIZE
+                                  ' '     DELIMITED BY SIZE
+                                  CADCLI-NOME DELIMITED BY SIZE
+                                  INTO WRK-LISTA-LINHA(WRK-I)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF WRK-LISTA-QTD = ZEROS AND WRK-MSG-ERRO = SPACES
+               IF WRK-LISTA-PAGINA > 1
+                   MOVE 'NAO HA MAIS REGISTROS' TO WRK-MSG-ERRO
+               ELSE
+                   MOVE 'NENHUM CLIENTE ENCONTRADO PARA ESSE NOME'
+                                          TO WRK-MSG-ERRO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       GRAVAR-LOG.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE   TO WRK-CURRENT-DATE.
+           MOVE WRK-CURRENT-DATE(1:8)   TO WRK-STAMP-DATA.
+           MOVE WRK-CURRENT-DATE(9:6)   TO WRK-STAMP-HORA.
+
+           MOVE WRK-OPERADOR            TO LOGCLI-OPERADOR.
+           MOVE WRK-STAMP-DATA          TO LOGCLI-DATA.
+           MOVE WRK-STAMP-HORA          TO LOGCLI-HORA.
+
+           WRITE LOGCLI-REG.
+
+      *----------------------------------------------------------------*
+       RELATORIO-CLIENTE.
+      *----------------------------------------------------------------*
+           MOVE '- RELATORIO DE CLIENTES -' TO WRK-TITULO.
+           MOVE SPACES                  TO WRK-MSG-ERRO.
+           DISPLAY TELA.
+
+           MOVE FUNCTION CURRENT-DATE   TO WRK-CURRENT-DATE.
+           MOVE WRK-CURRENT-DATE(1:8)   TO WRK-STAMP-DATA.
+           MOVE WRK-CURRENT-DATE(9:6)   TO WRK-STAMP-HORA.
+
+           MOVE ZEROS                   TO WRK-REL-PAGINA
+                                            WRK-REL-LINHA
+                                            WRK-REL-TOTAL
+                                            WRK-CKPTREL-CONTADOR.
+           MOVE 'N'                     TO WRK-CKPTREL-EXISTE.
+
+           PERFORM VERIFICAR-CHECKPOINT-RELATORIO.
+
+           IF CKPTREL-EXISTE
+               OPEN EXTEND RELCLI-ARQ
+               MOVE CKPTCLI-ULT-CODIGO  TO CADCLI-CODIGO
+               MOVE CKPTCLI-QTDE-PROC   TO WRK-REL-TOTAL
+               DIVIDE WRK-REL-TOTAL BY WRK-REL-MAX-LINHAS
+                   GIVING WRK-REL-PAGINA
+               START CADCLI-ARQ KEY IS GREATER THAN CADCLI-CODIGO
+                   INVALID KEY
+                       CONTINUE
+               END-START
+           ELSE
+               OPEN OUTPUT RELCLI-ARQ
+               MOVE LOW-VALUES          TO CADCLI-CODIGO
+               START CADCLI-ARQ KEY IS NOT LESS THAN CADCLI-CODIGO
+                   INVALID KEY
+                       CONTINUE
+               END-START
+           END-IF.
+
+           PERFORM REL-ESCREVER-CABECALHO.
+
+           MOVE '00'                    TO WRK-FS-CADCLI.
+           PERFORM UNTIL WRK-FS-CADCLI = '10'
+               READ CADCLI-ARQ NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM REL-ESCREVER-DETALHE
+                       PERFORM REL-GRAVAR-CHECKPOINT
+               END-READ
+           END-PERFORM.
+
+           PERFORM REL-ESCREVER-TOTAIS.
+           PERFORM REL-LIMPAR-CHECKPOINT.
+
+           CLOSE RELCLI-ARQ.
+           MOVE 'RELATORIO GERADO EM RELCLI.LST' TO WRK-MSG-ERRO.
+           MOVE '00'                    TO WRK-FS-CADCLI.
+
+      *----------------------------------------------------------------*
+       VERIFICAR-CHECKPOINT-RELATORIO.
+      *----------------------------------------------------------------*
+           MOVE 'N'                     TO WRK-CKPTREL-EXISTE.
+           OPEN INPUT CKPTREL-ARQ.
+           IF WRK-FS-CKPTREL = '00'
+               READ CKPTREL-ARQ
+                   AT END
+                       MOVE 'N'         TO WRK-CKPTREL-EXISTE
+                   NOT AT END
+                       MOVE 'S'         TO WRK-CKPTREL-EXISTE
+               END-READ
+               CLOSE CKPTREL-ARQ
+           END-IF.
+
+      *----------------------------------------------------------------*
+       REL-GRAVAR-CHECKPOINT.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-CKPTREL-CONTADOR.
+           ADD 1 TO WRK-REL-TOTAL.
+           IF WRK-CKPTREL-CONTADOR >= WRK-CKPTREL-INTERVALO
+               MOVE ZEROS                 TO WRK-CKPTREL-CONTADOR
+               MOVE 'RELCLI'               TO CKPTCLI-PROGRAMA
+               MOVE CADCLI-CODIGO          TO CKPTCLI-ULT-CODIGO
+               MOVE WRK-REL-TOTAL          TO CKPTCLI-QTDE-PROC
+               MOVE ZEROS                  TO CKPTCLI-QTDE-GRAVADOS
+                                              CKPTCLI-QTDE-REJEITADOS
+               MOVE WRK-STAMP-DATA         TO CKPTCLI-DATA
+               MOVE WRK-STAMP-HORA         TO CKPTCLI-HORA
+               OPEN OUTPUT CKPTREL-ARQ
+               WRITE CKPTCLI-REG
+               CLOSE CKPTREL-ARQ
+           END-IF.
+
+      *----------------------------------------------------------------*
+       REL-LIMPAR-CHECKPOINT.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT CKPTREL-ARQ.
+           CLOSE CKPTREL-ARQ.
+
+      *----------------------------------------------------------------*
+       REL-ESCREVER-CABECALHO.
+      *----------------------------------------------------------------*
+           ADD 1                         TO WRK-REL-PAGINA.
+           MOVE ZEROS                    TO WRK-REL-LINHA.
+           MOVE WRK-REL-PAGINA            TO REL-PAGINA-ED.
+           MOVE WRK-STAMP-DATA             TO REL-DATA-ED.
+           MOVE WRK-REL-CABECALHO-1        TO RELCLI-LINHA.
+           IF WRK-REL-PAGINA > 1
+               WRITE RELCLI-LINHA AFTER ADVANCING PAGE
+           ELSE
+               WRITE RELCLI-LINHA
+           END-IF.
+           MOVE SPACES                     TO RELCLI-LINHA.
+           WRITE RELCLI-LINHA.
+           MOVE WRK-REL-CABECALHO-2         TO RELCLI-LINHA.
+           WRITE RELCLI-LINHA.
+           MOVE SPACES                      TO RELCLI-LINHA.
+           WRITE RELCLI-LINHA.
+
+      *----------------------------------------------------------------*
+       REL-ESCREVER-DETALHE.
+      *----------------------------------------------------------------*
+           IF WRK-REL-LINHA >= WRK-REL-MAX-LINHAS
+               PERFORM REL-ESCREVER-CABECALHO
+           END-IF.
+
+           MOVE CADCLI-CODIGO             TO REL-DET-CODIGO.
+           MOVE CADCLI-NOME                TO REL-DET-NOME.
+           MOVE CADCLI-DOCUMENTO            TO REL-DET-DOCUMENTO.
+           IF CADCLI-ATIVO
+               MOVE 'ATIVO'                 TO REL-DET-STATUS
+           ELSE
+               MOVE 'INATIVO'                TO REL-DET-STATUS
+           END-IF.
+           MOVE WRK-REL-DETALHE              TO RELCLI-LINHA.
+           WRITE RELCLI-LINHA.
+           ADD 1                             TO WRK-REL-LINHA.
+
+      *----------------------------------------------------------------*
+       REL-ESCREVER-TOTAIS.
+      *----------------------------------------------------------------*
+           MOVE SPACES                       TO RELCLI-LINHA.
+           WRITE RELCLI-LINHA.
+           MOVE WRK-REL-TOTAL                TO REL-TOT-CLIENTES.
+           MOVE WRK-REL-TOTAIS                TO RELCLI-LINHA.
+           WRITE RELCLI-LINHA.
+
+      *----------------------------------------------------------------*
+       EXPORTAR-CLIENTE.
+      *----------------------------------------------------------------*
+           MOVE '- EXPORTAR CLIENTES -'    TO WRK-TITULO.
+           MOVE SPACES                     TO WRK-MSG-ERRO.
+           DISPLAY TELA.
+
+           MOVE ZEROS                      TO WRK-EXP-TOTAL.
+           OPEN OUTPUT EXPCLI-ARQ.
+
+           MOVE LOW-VALUES                 TO CADCLI-CODIGO.
+           START CADCLI-ARQ KEY IS NOT LESS THAN CADCLI-CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           MOVE '00'                       TO WRK-FS-CADCLI.
+           PERFORM UNTIL WRK-FS-CADCLI = '10'
+               READ CADCLI-ARQ NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CADCLI-ATIVO
+                           PERFORM EXP-ESCREVER-REGISTRO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE EXPCLI-ARQ.
+           MOVE '00'                       TO WRK-FS-CADCLI.
+           MOVE 'EXTRATO GERADO EM EXPCLI.TXT' TO WRK-MSG-ERRO.
+
+      *----------------------------------------------------------------*
+       EXP-ESCREVER-REGISTRO.
+      *----------------------------------------------------------------*
+           MOVE CADCLI-CODIGO              TO EXPCLI-CODIGO.
+           MOVE CADCLI-NOME                TO EXPCLI-NOME.
+           MOVE CADCLI-DOCUMENTO           TO EXPCLI-DOCUMENTO.
+           MOVE CADCLI-TIPO-DOC            TO EXPCLI-TIPO-DOC.
+           MOVE CADCLI-STATUS              TO EXPCLI-STATUS.
+           WRITE EXPCLI-REG.
+           ADD 1                           TO WRK-EXP-TOTAL.
